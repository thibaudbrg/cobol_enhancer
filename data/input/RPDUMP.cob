@@ -22,19 +22,73 @@ TOFANN     ALPHABET EBC IS EBCDIC.
 000220 77  WS-TITLE            PIC X(80)   DISPLAY.                             
 000230 77  WS-OPTIONS          PIC X(255)  VALUE 'FNAME(SYSUDUMP)'.             
 000240 01  WS-USER             PIC X(32).                    
-000250 01  WS-FEEDBACK-CODE    PIC X(12)   DISPLAY.          
+000250 01  WS-FEEDBACK-CODE    PIC X(12)   DISPLAY.
+JDM005 01  WS-ABD-CLEANUP      PIC S9(8) COMP VALUE +0.
+JDM005 01  WS-ABD-FDBK         PIC X(12)   DISPLAY.
 000260 01 Z1 pic x(4) comp-5.
 000270 01 Z2 pic x(4) comp-5.
-000280 01 Z3 pic x(4) comp-5.                   
-000290 PROCEDURE DIVISION .                                                     
-000300                                                                          
-000310 0000-MAIN-PARA. 
+000280 01 Z3 pic x(4) comp-5.
+JDM004 LINKAGE SECTION.
+************************************************************************
+JDM004*    IDENTIFICATION OF THE FAILING PROGRAM, PASSED BY THE CALLER
+JDM012*    THESE ARE OPTIONAL - RPDUMP TOOK NO USING PARAMETERS BEFORE
+JDM012*    THIS CHANGE, AND A CALLER STILL CODED AS CALL 'RPDUMP' (NO
+JDM012*    USING) MUST NOT HAVE THIS PROGRAM READ GARBAGE AT AN
+JDM012*    UNSUPPLIED ADDRESS
+************************************************************************
+JDM004 01  LK-CALLER-PGM       PIC X(8).
+JDM004 01  LK-CALLER-PARA      PIC X(30).
+JDM004 01  LK-CALLER-MSG       PIC X(60).
+000290 PROCEDURE DIVISION USING OPTIONAL LK-CALLER-PGM
+JDM012                          OPTIONAL LK-CALLER-PARA
+JDM012                          OPTIONAL LK-CALLER-MSG.
+000310 0000-MAIN-PARA.
 000320     DISPLAY '*** CALL RPDUMP ***'
+************************************************************************
+JDM004*    BUILD THE DUMP TITLE FROM THE CALLER'S IDENTIFICATION SO
+JDM004*    CEE3DMP AND THE FAULT FINDER REPORT SHOW WHERE IT CAME FROM -
+JDM012*    A CALLER THAT HASN'T BEEN UPDATED TO PASS THESE STILL GETS
+JDM012*    THE ORIGINAL BLANK-TITLE BEHAVIOR
+************************************************************************
+JDM012     IF ADDRESS OF LK-CALLER-PGM = NULL
+JDM012         MOVE SPACES TO WS-TITLE
+JDM012     ELSE
+JDM004         STRING LK-CALLER-PGM DELIMITED BY SPACE
+JDM004             ' ' DELIMITED BY SIZE
+JDM004             LK-CALLER-PARA DELIMITED BY SPACE
+JDM004             ' ' DELIMITED BY SIZE
+JDM004             FUNCTION TRIM(LK-CALLER-MSG) DELIMITED BY SIZE
+JDM004             INTO WS-TITLE
+JDM004         END-STRING
+JDM012     END-IF
+JDM004     MOVE +1 TO Z1
+JDM004     MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TITLE)) TO Z2
 RES001     DISPLAY "LOGNAME" UPON ENVIRONMENT-NAME
 RES001     ACCEPT WS-USER FROM ENVIRONMENT-VALUE
-RES001     IF WS-USER(1:4) NOT = "cics"
-YDR           CALL "CBL_FFND_REPORT" using by value Z1 
+************************************************************************
+JDM006*    CICS TRANSACTIONS GET A CICS TRANSACTION DUMP - A LANGUAGE
+JDM006*    ENVIRONMENT CEE3DMP IS NOT AN ARTIFACT THE CICS SUPPORT
+JDM006*    TEAM CAN WORK WITH, SO THEY NEED THEIR OWN DUMP PATH
+************************************************************************
+JDM006     IF WS-USER(1:4) = "cics"
+JDM006         EXEC CICS DUMP TRANSACTION
+JDM006             DUMPCODE('RPDP')
+JDM006             FROM(WS-TITLE)
+JDM006             LENGTH(80)
+JDM006             COMPLETE
+JDM006         END-EXEC
+JDM006     ELSE
+YDR           CALL "CBL_FFND_REPORT" using by value Z1
 YDR                               by value Z2
-YDR                               returning Z3  
-000390     CALL 'CEE3DMP' USING WS-TITLE WS-OPTIONS WS-FEEDBACK-CODE.           
-000400     GOBACK.                                                              
+JDM004                             by reference WS-TITLE
+YDR                               returning Z3
+000390         CALL 'CEE3DMP' USING WS-TITLE WS-OPTIONS WS-FEEDBACK-CODE
+************************************************************************
+JDM005*        RAISE A USER ABEND WITH WS-ABENDCODE SO THE CALLING JOB
+JDM005*        TERMINATES WITH A DOCUMENTED COMPLETION CODE, RATHER
+JDM005*        THAN RETURNING AS IF THE DUMP NEVER HAPPENED
+************************************************************************
+JDM005         CALL 'CEE3ABD' USING WS-ABENDCODE WS-ABD-CLEANUP
+JDM005                              WS-ABD-FDBK
+JDM006     END-IF.
+000400     GOBACK.

@@ -23,18 +23,29 @@ TOFAN8*    ALPHABET EBC IS EBCDIC.
 000230     ACCESS IS SEQUENTIAL                                                 
 000240     FILE STATUS IS F-KEY1.                                               
 000250                                                                          
-000260     SELECT COUT ASSIGN TO  READOUT                                       
-000270     ORGANIZATION IS LINE SEQUENTIAL                                      
-000280     ACCESS IS SEQUENTIAL                                                 
-000290     FILE STATUS IS F-KEY2.                                               
-000300                                                                          
-000310 DATA DIVISION.                                                           
-000320 FILE SECTION.                                                            
-000330 FD COUT.                                                                 
-000340 01 OUT-REC          PIC X(133).                                          
-000350                                                                          
-000360 FD CARD.                                                                 
-000370 01 INP-REC          PIC X(80).                                           
+000260     SELECT COUT ASSIGN TO  READOUT
+000270     ORGANIZATION IS LINE SEQUENTIAL
+000280     ACCESS IS SEQUENTIAL
+000290     FILE STATUS IS F-KEY2.
+000300
+************************************************************************
+JDM007*    AUDIT TRAIL OF EVERY CARD READ, RETAINED PAST END OF JOB
+************************************************************************
+JDM007     SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+JDM007     ORGANIZATION IS LINE SEQUENTIAL
+JDM007     ACCESS IS SEQUENTIAL
+JDM007     FILE STATUS IS F-KEY3.
+
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD COUT.
+000340 01 OUT-REC          PIC X(133).
+000350
+000360 FD CARD.
+000370 01 INP-REC          PIC X(80).
+JDM007 FD AUDIT-FILE.
+JDM007 01 AUDIT-REC         PIC X(133).
+
 000380 WORKING-STORAGE SECTION.                                                 
 000390 77  CMS-IDENTIFICATION PIC X(8) VALUE 'WEADCARD'.                        
 000400 77  CMS-ID-VALUE PIC X(44)   VALUE                                       
@@ -54,20 +65,93 @@ TOFAN8*    ALPHABET EBC IS EBCDIC.
 000540-       '1...5...10....5...20....5...30....5...40'.                       
 000550     05  FILLER        PIC X(40) VALUE IS                                 
 000560-       '....5...50....5...60....5...70....5...80'.                       
-000570     05  FILLER       PIC X(53) VALUE IS SPACES.                          
-000580 01  LINE3.                                                               
-000590     05  FILLER        PIC X(46) VALUE IS                                 
-000600-       '****************** FIN DES CARTES PARAMETRES '.                  
-000610     05  FILLER       PIC X(34) VALUE IS ALL '*'.                         
-000620     05  FILLER       PIC X(53) VALUE IS SPACES.                          
-000630 01  PARAMETER-LINE.                                                      
-000640     05  PARAMETERS    PIC X(80).                                         
-000650     05  FILLER       PIC X(53) VALUE IS SPACES.                          
-000660 77  F-KEY1     PIC X(2).                                                 
-000670 77  F-KEY2     PIC X(2).                                                 
-000680 LINKAGE SECTION.                                                         
-000690  01  LK-CARTE  PIC X(80).                                                
-000700 PROCEDURE DIVISION USING LK-CARTE.                                       
+000570     05  FILLER       PIC X(53) VALUE IS SPACES.
+************************************************************************
+JDM009*    IDENTIFIES WHAT CARDIN WAS ALLOCATED TO FOR THIS RUN -
+JDM009*    INSTREAM SYSIN, A CATALOGED PDS MEMBER, OR A GDG GENERATION
+************************************************************************
+JDM009 01  SOURCE-LINE.
+JDM009     05  FILLER        PIC X(15) VALUE IS 'CARTE SOURCE = '.
+JDM009     05  SRC-MODE-OUT  PIC X(1).
+JDM009     05  FILLER        PIC X(12) VALUE IS '  MEMBER = '.
+JDM009     05  SRC-MEMBER-OUT PIC X(8).
+JDM009     05  FILLER        PIC X(97) VALUE IS SPACES.
+000580 01  LINE3.
+000590     05  FILLER        PIC X(46) VALUE IS
+000600-       '****************** FIN DES CARTES PARAMETRES '.
+000610     05  FILLER       PIC X(34) VALUE IS ALL '*'.
+JDM003     05  FILLER       PIC X(9) VALUE IS ' CARTES='.
+JDM003     05  LINE3-CARD-COUNT PIC ZZZZ9.
+JDM003     05  FILLER       PIC X(39) VALUE IS SPACES.
+000630 01  PARAMETER-LINE.
+000640     05  PARAMETERS    PIC X(80).
+000650     05  FILLER       PIC X(53) VALUE IS SPACES.
+000660 77  F-KEY1     PIC X(2).
+000670 77  F-KEY2     PIC X(2).
+JDM003 77  WS-CARD-COUNT PIC 9(5) VALUE ZERO.
+************************************************************************
+JDM010*    KEYWORD=VALUE SYNTAX CHECK ON EACH NON-COMMENT CARD
+************************************************************************
+JDM010 77  WS-EQ-COUNT   PIC 9(2) VALUE ZERO.
+JDM010 77  WS-KEYWORD    PIC X(80).
+JDM010 77  WS-VALUE      PIC X(80).
+JDM010 77  BAD-CARD-LINE PIC X(133).
+************************************************************************
+JDM007*    AUDIT RECORD - ONE LINE PER CARD READ, WITH TIMESTAMP AND
+JDM007*    THE JOB/STEP THAT READ IT
+************************************************************************
+JDM007 77  F-KEY3       PIC X(2).
+JDM007 77  WS-JOBNAME   PIC X(8).
+JDM007 77  WS-STEPNAME  PIC X(8).
+JDM007 77  WS-AUD-DATE  PIC 9(8).
+JDM007 77  WS-AUD-TIME  PIC 9(8).
+JDM007 01  AUDIT-LINE.
+JDM007     05  AUD-DATE       PIC 9(8).
+JDM007     05  FILLER         PIC X(1) VALUE SPACE.
+JDM007     05  AUD-TIME       PIC 9(8).
+JDM007     05  FILLER         PIC X(1) VALUE SPACE.
+JDM007     05  AUD-JOBNAME    PIC X(8).
+JDM007     05  FILLER         PIC X(1) VALUE SPACE.
+JDM007     05  AUD-STEPNAME   PIC X(8).
+JDM007     05  FILLER         PIC X(1) VALUE SPACE.
+JDM007     05  AUD-CARD       PIC X(80).
+JDM007     05  FILLER         PIC X(17) VALUE SPACES.
+000680 LINKAGE SECTION.
+000690  01  LK-CARTE  PIC X(80).
+************************************************************************
+JDM008*    RESTART CONTROL - LK-RESUME-CARD IS SET BY THE CALLER ON
+JDM008*    ENTRY TO SKIP CARDS ALREADY APPLIED IN A PRIOR RUN;
+JDM008*    LK-CARD-SEQ IS THE SEQUENCE NUMBER OF THE CARD JUST
+JDM008*    RETURNED, SO THE CALLER CAN CHECKPOINT ITS OWN PROGRESS.
+JDM011*    LK-CONTROL IS OPTIONAL SO A CALLER THAT STILL PASSES ONLY
+JDM011*    LK-CARTE GETS NORMAL (NON-RESTART) BEHAVIOR.
+************************************************************************
+JDM008 01  LK-CONTROL.
+JDM008     05  LK-RESUME-CARD    PIC 9(5).
+JDM008     05  LK-CARD-SEQ       PIC 9(5).
+************************************************************************
+JDM009*    LK-SOURCE-MODE/LK-MEMBER-NAME ARE INFORMATIONAL - WHETHER
+JDM009*    CARDIN IS INSTREAM SYSIN, A CATALOGED PDS MEMBER, OR A GDG
+JDM009*    GENERATION IS DECIDED BY HOW THE CARDIN DD IS CODED IN THE
+JDM009*    CALLING JOB'S JCL (DD *, DD DSN=LIB(MEMBER), OR
+JDM009*    DD DSN=GDG(0)) - READ-PARA READS IT THE SAME WAY EITHER
+JDM009*    WAY. THE CALLER PASSES THE MODE/MEMBER ONLY SO WE CAN
+JDM009*    RECORD WHAT WAS ACTUALLY USED FOR THIS RUN.
+JDM011*    LK-JOBNAME/LK-STEPNAME ARE ALSO CALLER-SUPPLIED - THERE IS
+JDM011*    NO PORTABLE WAY FOR THIS PROGRAM TO LEARN ITS OWN JOB/STEP
+JDM011*    NAME, SO THE CALLER (RUNNING UNDER THAT JOB/STEP) PASSES
+JDM011*    THEM IN FOR THE AUDIT TRAIL. LK-SOURCE-INFO IS ITS OWN
+JDM011*    LINKAGE ITEM, SEPARATE FROM LK-CONTROL, AND IS ALSO
+JDM011*    OPTIONAL - AN OMITTED CALLER GETS BLANK SOURCE/JOBNAME/
+JDM011*    STEPNAME COLUMNS ON THE LISTING AND AUDIT TRAIL.
+************************************************************************
+JDM009 01  LK-SOURCE-INFO.
+JDM009     05  LK-SOURCE-MODE    PIC X(1).
+JDM009     05  LK-MEMBER-NAME    PIC X(8).
+JDM011     05  LK-JOBNAME        PIC X(8).
+JDM011     05  LK-STEPNAME       PIC X(8).
+000700 PROCEDURE DIVISION USING LK-CARTE OPTIONAL LK-CONTROL
+JDM011                           OPTIONAL LK-SOURCE-INFO.
 000710 MAIN-PARA.                                                               
 ************************************************************************        
 000730*         CHECKS IF THE FILE IS OPEN                                      
@@ -78,32 +162,134 @@ TOFAN8*    ALPHABET EBC IS EBCDIC.
 ************************************************************************        
 000790*     ALLOCATES READOUT TO SYSOUT USING BPXWDYN                           
 ************************************************************************        
-000810      OPEN INPUT CARD.                                                    
-000820      MOVE 'Y' TO WS-OPEN-FLAG.                                           
-000830      OPEN OUTPUT COUT.                                                   
-000840      PERFORM INIT-PARA.                                                  
-000850      PERFORM READ-PARA.                                                  
-000860 INIT-PARA.                                                               
-************************************************************************        
-000880*         WRITES FIRST AND SECOND LINE TO SYSOUT                          
-************************************************************************        
-000900      WRITE OUT-REC FROM LINE1                                            
-000910      WRITE OUT-REC FROM LINE2.                                           
-000920 READ-PARA.                                                               
-************************************************************************        
-000940*         READS INSTREAM DATA AND WRITES TO SYSOUT                        
-************************************************************************        
-000960      READ CARD INTO PARAMETERS AT END GO TO CLOSE-PARA.                  
-000970      MOVE PARAMETERS TO  LK-CARTE.                            
-000980      WRITE OUT-REC FROM PARAMETER-LINE                                
-000990      PERFORM GOBACK-PARA.                                                
+000810      OPEN INPUT CARD.
+JDM002      PERFORM CHECK-CARD-STATUS.
+000820      MOVE 'Y' TO WS-OPEN-FLAG.
+000830      OPEN OUTPUT COUT.
+JDM002      PERFORM CHECK-COUT-STATUS.
+JDM007      OPEN OUTPUT AUDIT-FILE.
+JDM007      PERFORM CHECK-AUDIT-STATUS.
+JDM011      MOVE SPACES TO WS-JOBNAME WS-STEPNAME.
+JDM011      IF ADDRESS OF LK-SOURCE-INFO NOT = NULL
+JDM011          MOVE LK-JOBNAME  TO WS-JOBNAME
+JDM011          MOVE LK-STEPNAME TO WS-STEPNAME
+JDM011      END-IF.
+000840      PERFORM INIT-PARA.
+000850      PERFORM READ-PARA.
+000860 INIT-PARA.
+************************************************************************
+000880*         WRITES FIRST AND SECOND LINE TO SYSOUT
+************************************************************************
+000900      WRITE OUT-REC FROM LINE1
+JDM002      PERFORM CHECK-COUT-STATUS.
+000910      WRITE OUT-REC FROM LINE2.
+JDM002      PERFORM CHECK-COUT-STATUS.
+JDM011      IF ADDRESS OF LK-SOURCE-INFO NOT = NULL
+JDM009          MOVE LK-SOURCE-MODE   TO SRC-MODE-OUT
+JDM009          MOVE LK-MEMBER-NAME   TO SRC-MEMBER-OUT
+JDM011      ELSE
+JDM011          MOVE SPACES TO SRC-MODE-OUT SRC-MEMBER-OUT
+JDM011      END-IF.
+JDM009      WRITE OUT-REC FROM SOURCE-LINE.
+JDM009      PERFORM CHECK-COUT-STATUS.
+000920 READ-PARA.
+************************************************************************
+000940*         READS INSTREAM DATA AND WRITES TO SYSOUT
+************************************************************************
+000960      READ CARD INTO PARAMETERS AT END GO TO CLOSE-PARA.
+JDM002      PERFORM CHECK-CARD-STATUS.
+000970      WRITE OUT-REC FROM PARAMETER-LINE.
+JDM002      PERFORM CHECK-COUT-STATUS.
+************************************************************************
+JDM007*    AUDIT EVERY CARD READ, COMMENT OR NOT, TO THE RETAINED
+JDM007*    AUDIT DATASET BEFORE APPLYING THE SKIP-COMMENT LOGIC BELOW
+************************************************************************
+JDM011     ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+JDM007     ACCEPT WS-AUD-TIME FROM TIME.
+JDM007     MOVE WS-AUD-DATE TO AUD-DATE.
+JDM007     MOVE WS-AUD-TIME TO AUD-TIME.
+JDM007     MOVE WS-JOBNAME  TO AUD-JOBNAME.
+JDM007     MOVE WS-STEPNAME TO AUD-STEPNAME.
+JDM007     MOVE PARAMETERS  TO AUD-CARD.
+JDM007     WRITE AUDIT-REC FROM AUDIT-LINE.
+JDM007     PERFORM CHECK-AUDIT-STATUS.
+************************************************************************
+JDM001*    SKIP COMMENT CARDS ('*' IN COLUMN 1) AND BLANK CARDS - THEY
+JDM001*    ARE ECHOED ABOVE BUT NEVER HANDED BACK TO THE CALLER
+************************************************************************
+JDM001     IF PARAMETERS(1:1) = '*' OR PARAMETERS = SPACES
+JDM001         GO TO READ-PARA
+JDM001     END-IF.
+************************************************************************
+JDM010*    VALIDATE KEYWORD=VALUE SYNTAX BEFORE HANDING THE CARD BACK
+JDM010*    TO THE CALLER - CATCH A BAD CARD HERE RATHER THAN LET IT
+JDM010*    ABEND DEEP INSIDE WHATEVER PROGRAM INTERPRETS LK-CARTE
+************************************************************************
+JDM010     MOVE SPACES TO WS-KEYWORD WS-VALUE.
+JDM010     MOVE ZERO TO WS-EQ-COUNT.
+JDM010     INSPECT PARAMETERS TALLYING WS-EQ-COUNT FOR ALL '='.
+JDM010     UNSTRING PARAMETERS DELIMITED BY '='
+JDM010         INTO WS-KEYWORD WS-VALUE
+JDM010     END-UNSTRING.
+JDM010     IF WS-EQ-COUNT NOT = 1
+JDM010         OR PARAMETERS(1:1) = SPACE
+JDM010         OR FUNCTION TRIM(WS-KEYWORD) = SPACES
+JDM010         OR FUNCTION TRIM(WS-VALUE) = SPACES
+JDM010         MOVE '**** INVALID CARD - EXPECT KEYWORD=VALUE ****'
+JDM010             TO BAD-CARD-LINE
+JDM010         WRITE OUT-REC FROM BAD-CARD-LINE
+JDM010         PERFORM CHECK-COUT-STATUS
+JDM010         DISPLAY 'READCARD - INVALID PARAMETER CARD - ' PARAMETERS
+JDM010         STOP RUN
+JDM010     END-IF.
+JDM003     ADD 1 TO WS-CARD-COUNT.
+************************************************************************
+JDM008*    ON A RESTARTED RUN, SKIP CARDS ALREADY APPLIED LAST TIME
+JDM008*    WITHOUT HANDING THEM BACK TO THE CALLER
+************************************************************************
+JDM011     IF ADDRESS OF LK-CONTROL NOT = NULL
+JDM008         IF WS-CARD-COUNT <= LK-RESUME-CARD
+JDM008             GO TO READ-PARA
+JDM008         END-IF
+JDM008         MOVE WS-CARD-COUNT TO LK-CARD-SEQ
+JDM011     END-IF.
+000975      MOVE PARAMETERS TO  LK-CARTE.
+000990      PERFORM GOBACK-PARA.
 001000 CLOSE-PARA.                                                              
 ************************************************************************        
 001020*         WRITES LAST LINE  TO SYSOUT                                     
 ************************************************************************        
-001040      MOVE '/*' TO LK-CARTE                                               
-001050      WRITE OUT-REC FROM LINE3.                                           
-001060      CLOSE CARD.                                                         
-001070      CLOSE COUT.                                                         
-001080 GOBACK-PARA.                                                             
-001090      GOBACK.                                                             
+001040      MOVE '/*' TO LK-CARTE
+JDM003      MOVE WS-CARD-COUNT TO LINE3-CARD-COUNT
+001050      WRITE OUT-REC FROM LINE3.
+JDM002      PERFORM CHECK-COUT-STATUS.
+001060      CLOSE CARD.
+001070      CLOSE COUT.
+JDM007      CLOSE AUDIT-FILE.
+001080 GOBACK-PARA.
+001090      GOBACK.
+JDM002 CHECK-CARD-STATUS.
+************************************************************************
+JDM002*    STOPS THE JOB IF CARDIN CANNOT BE OPENED OR READ
+************************************************************************
+JDM002     IF F-KEY1 NOT = '00'
+JDM002         DISPLAY 'READCARD - I/O ERROR ON CARDIN - STATUS ' F-KEY1
+JDM002         STOP RUN
+JDM002     END-IF.
+JDM002 CHECK-COUT-STATUS.
+************************************************************************
+JDM002*    STOPS THE JOB IF READOUT CANNOT BE OPENED OR WRITTEN TO
+************************************************************************
+JDM002     IF F-KEY2 NOT = '00'
+JDM002         DISPLAY 'READCARD - I/O ERROR READOUT - STATUS ' F-KEY2
+JDM002         STOP RUN
+JDM002     END-IF.
+JDM007 CHECK-AUDIT-STATUS.
+************************************************************************
+JDM007*    STOPS THE JOB IF THE AUDIT DATASET CANNOT BE OPENED OR
+JDM007*    WRITTEN TO
+************************************************************************
+JDM007     IF F-KEY3 NOT = '00'
+JDM007         DISPLAY 'READCARD - I/O ERROR AUDITOUT - STATUS ' F-KEY3
+JDM007         STOP RUN
+JDM007     END-IF.
